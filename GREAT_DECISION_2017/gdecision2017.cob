@@ -32,16 +32,93 @@
       *> Date       Change Description
       *> 0720-2017  Initial Release
       *> 0721-2017  Fixed colorization issue
-      *> 
+      *> 0809-2026  Log every session's problem statement and
+      *>            details, with a timestamp, to a session log
+      *> 0809-2026  Pick the "indefinite factors" phrasing for
+      *>            OUTPUT-SCREEN1 thru OUTPUT-SCREEN5 at random
+      *>            from GDECISION2017_PHRASES.DAT each run
+      *> 0809-2026  Added a non-interactive batch mode, selected by
+      *>            any command-line argument, that reads the problem
+      *>            word and run-on detail from
+      *>            GDECISION2017_BATCH.DAT instead of prompting at
+      *>            the keyboard
+      *>
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DECISION-LOG-FILE ASSIGN TO "gdecision2017.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT PHRASE-FILE ASSIGN TO "gdecision2017_phrases.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PHRASE-STATUS.
+           SELECT BATCH-INPUT-FILE ASSIGN TO "gdecision2017_batch.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-STATUS.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  DECISION-LOG-FILE.
+       01  DECISION-LOG-RECORD PIC X(80).
+       FD  PHRASE-FILE.
+       01  PHRASE-FILE-RECORD.
+           05 PF-F1             PIC X(28).
+           05 PF-F2             PIC X(28).
+           05 PF-F3             PIC X(28).
+       FD  BATCH-INPUT-FILE.
+       01  BATCH-INPUT-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WS-S1     PIC X(13).
        01 WS-S2     PIC X(26).
        01 WS-DUMMY  PIC X(01).
        01 WS-PAD    PIC X(26).
+       01 WS-LOG-STATUS PIC XX.
+       01 WS-TIMESTAMP  PIC X(21).
+       01 WS-LOG-LINE   PIC X(80).
+
+      *> non-interactive batch mode: any command-line argument
+      *> selects it, and the problem word/detail come from
+      *> GDECISION2017_BATCH.DAT (one line, comma-separated:
+      *> word,detail) instead of the input screens.
+       01 WS-CMDLINE-ARG   PIC X(10).
+       01 WS-BATCH-STATUS  PIC XX.
+       01 WS-BATCH-FLAG    PIC X VALUE "N".
+         88 BATCH-MODE               VALUE "Y".
+
+      *> "indefinite factors" phrase pool: 3 alternate wordings for
+      *> each of the 5 screens, stored as fixed 15-entry blocks
+      *> (screen 1 = entries 1-3, screen 2 = entries 4-6, and so
+      *> on). One entry per screen is picked at random each run;
+      *> the compiled-in defaults below stand in when the phrase
+      *> file is missing or short.
+       01 WS-PHRASE-STATUS      PIC XX.
+       01 WS-PHRASE-TABLE.
+         05 WS-PHRASE-ENTRY OCCURS 15 TIMES INDEXED BY WS-PX.
+           10 WS-PHRASE-F1     PIC X(28).
+           10 WS-PHRASE-F2     PIC X(28).
+           10 WS-PHRASE-F3     PIC X(28).
+       01 WS-PHRASE-COUNT       PIC 9(3) VALUE ZERO.
+       01 WS-SEED               PIC 9(9).
+       01 WS-VARIANT            PIC 9.
+       01 WS-BASE               PIC 9(3).
+
+       01 WS-SCR1-L1  PIC X(28) VALUE "-  1: YOU ARE ON A UNKNOWN -".
+       01 WS-SCR1-L2  PIC X(28) VALUE "-           PATH           -".
+       01 WS-SCR2-L1  PIC X(28) VALUE "-  2: CONSTANTLY CHANGING  -".
+       01 WS-SCR2-L2  PIC X(28) VALUE "-     OF THE ENVIRONMENT   -".
+       01 WS-SCR2-L3  PIC X(28) VALUE "-          FOR YOU         -".
+       01 WS-SCR3-L1  PIC X(28) VALUE "-   3: INSUFFICIENT DATA   -".
+       01 WS-SCR3-L2  PIC X(28) VALUE "-        TO COMPUTE A      -".
+       01 WS-SCR3-L3  PIC X(28) VALUE "-      APPROPRIATE PLAN    -".
+       01 WS-SCR4-L1  PIC X(28) VALUE "-ALL FACTORS IN MEMORY BANK-".
+       01 WS-SCR4-L2  PIC X(28) VALUE "-        RELATING TO       -".
+       01 WS-SCR4-L4  PIC X(28) VALUE "-       INAPPLICABLE       -".
+       01 WS-SCR5-L1  PIC X(28) VALUE "-     INSUFFICIENT DATA    -".
+       01 WS-SCR5-L2  PIC X(28) VALUE "-AVAILABLE UNDER PREVAILING-".
+       01 WS-SCR5-L3  PIC X(28) VALUE "-      CIRCUMSTANCES       -".
        COPY screenio.
 
        SCREEN SECTION.
@@ -86,33 +163,33 @@
          02 LINE 6  COL 1  VALUE "----------------------------".
          02 LINE 7  COL 1  VALUE "PRESS ENTER TO CONTINUE ->  ".
        01 OUTPUT-SCREEN1.
-         02 LINE 7  COL 1  VALUE "-  1: YOU ARE ON A UNKNOWN -".
-         02 LINE 8  COL 1  VALUE "-           PATH           -".
+         02 LINE 7  COL 1  PIC X(28) FROM WS-SCR1-L1.
+         02 LINE 8  COL 1  PIC X(28) FROM WS-SCR1-L2.
          02 LINE 9  COL 1  VALUE "----------------------------".
          02 LINE 10 COL 1  VALUE "PRESS ENTER TO CONTINUE ->  ".
        01 OUTPUT-SCREEN2.
-         02 LINE 7  COL 1  VALUE "-  2: CONSTANTLY CHANGING  -".
-         02 LINE 8  COL 1  VALUE "-     OF THE ENVIRONMENT   -".
-         02 LINE 9  COL 1  VALUE "-          FOR YOU         -".
+         02 LINE 7  COL 1  PIC X(28) FROM WS-SCR2-L1.
+         02 LINE 8  COL 1  PIC X(28) FROM WS-SCR2-L2.
+         02 LINE 9  COL 1  PIC X(28) FROM WS-SCR2-L3.
          02 LINE 10 COL 1  VALUE "----------------------------".
          02 LINE 11 COL 1  VALUE "PRESS ENTER TO CONTINUE ->  ".
        01 OUTPUT-SCREEN3.
-         02 LINE 7  COL 1  VALUE "-   3: INSUFFICIENT DATA   -".
-         02 LINE 8  COL 1  VALUE "-        TO COMPUTE A      -".
-         02 LINE 9  COL 1  VALUE "-      APPROPRIATE PLAN    -".
+         02 LINE 7  COL 1  PIC X(28) FROM WS-SCR3-L1.
+         02 LINE 8  COL 1  PIC X(28) FROM WS-SCR3-L2.
+         02 LINE 9  COL 1  PIC X(28) FROM WS-SCR3-L3.
          02 LINE 10 COL 1  VALUE "----------------------------".
          02 LINE 11 COL 1  VALUE "PRESS ENTER TO CONTINUE ->  ".
        01 OUTPUT-SCREEN4.
-         02 LINE 7  COL 1  VALUE "-ALL FACTORS IN MEMORY BANK-".
-         02 LINE 8  COL 1  VALUE "-        RELATING TO       -".
+         02 LINE 7  COL 1  PIC X(28) FROM WS-SCR4-L1.
+         02 LINE 8  COL 1  PIC X(28) FROM WS-SCR4-L2.
          02 LINE 9  COL 2  PIC X(26) FROM WS-PAD.
-         02 LINE 10 COL 1  VALUE "-       INAPPLICABLE       -".
+         02 LINE 10 COL 1  PIC X(28) FROM WS-SCR4-L4.
          02 LINE 11 COL 1  VALUE "----------------------------".
          02 LINE 12 COL 1  VALUE "PRESS ENTER TO CONTINUE ->  ".
        01 OUTPUT-SCREEN5.
-         02 LINE 7  COL 1  VALUE "-     INSUFFICIENT DATA    -".
-         02 LINE 8  COL 1  VALUE "-AVAILABLE UNDER PREVAILING-".
-         02 LINE 9  COL 1  VALUE "-      CIRCUMSTANCES       -".
+         02 LINE 7  COL 1  PIC X(28) FROM WS-SCR5-L1.
+         02 LINE 8  COL 1  PIC X(28) FROM WS-SCR5-L2.
+         02 LINE 9  COL 1  PIC X(28) FROM WS-SCR5-L3.
          02 LINE 10 COL 1  VALUE "----------------------------".
          02 LINE 11 COL 1  VALUE "PRESS ENTER TO CONTINUE ->  ".
          02 LINE 12 COL 1  VALUE "                            ".
@@ -127,29 +204,147 @@
          02 LINE 9  COL 1  VALUE "R.I.P. Martin Landau.".
 
        PROCEDURE DIVISION.
-       ACCEPT INPUT-SCREEN1.
-       ACCEPT INPUT-SCREEN2.
+      *> Any command-line argument selects non-interactive batch
+      *> mode: the problem word and run-on detail are read from
+      *> GDECISION2017_BATCH.DAT instead of the input screens, so
+      *> the "emergency operation" can be triggered from a script
+      *> without anyone at the keyboard.
+       ACCEPT WS-CMDLINE-ARG FROM COMMAND-LINE.
+       IF WS-CMDLINE-ARG IS NOT EQUAL TO SPACES
+         SET BATCH-MODE TO TRUE
+       END-IF.
+
+       IF BATCH-MODE
+         OPEN INPUT BATCH-INPUT-FILE
+         IF WS-BATCH-STATUS IS EQUAL TO "00"
+           READ BATCH-INPUT-FILE
+             AT END MOVE "10" TO WS-BATCH-STATUS
+           END-READ
+           CLOSE BATCH-INPUT-FILE
+         END-IF
+         IF WS-BATCH-STATUS IS EQUAL TO "00"
+           UNSTRING BATCH-INPUT-RECORD DELIMITED BY ","
+             INTO WS-S1 WS-S2
+           END-UNSTRING
+         END-IF
+       ELSE
+         ACCEPT INPUT-SCREEN1
+         ACCEPT INPUT-SCREEN2
+       END-IF.
+
+      *> Log this session's problem statement and details, with a
+      *> timestamp, so the team can look back at what "emergency
+      *> operations" have come up over time.
+       MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+       STRING WS-TIMESTAMP DELIMITED BY SIZE
+              " S1="        DELIMITED BY SIZE
+              WS-S1         DELIMITED BY SIZE
+              " S2="        DELIMITED BY SIZE
+              WS-S2         DELIMITED BY SIZE
+              INTO WS-LOG-LINE
+       END-STRING.
+       OPEN EXTEND DECISION-LOG-FILE.
+       IF WS-LOG-STATUS IS NOT EQUAL TO "00" AND
+          WS-LOG-STATUS IS NOT EQUAL TO "05"
+         CLOSE DECISION-LOG-FILE
+         OPEN OUTPUT DECISION-LOG-FILE
+       END-IF.
+       MOVE WS-LOG-LINE TO DECISION-LOG-RECORD.
+       WRITE DECISION-LOG-RECORD.
+       CLOSE DECISION-LOG-FILE.
+
+      *> Load the "indefinite factors" phrase pool, if present, and
+      *> pick one random variant per screen. The WS-SCRn-Lx defaults
+      *> set above stand in for any screen the file doesn't cover.
+       OPEN INPUT PHRASE-FILE.
+       IF WS-PHRASE-STATUS IS EQUAL TO "00"
+         PERFORM VARYING WS-PX FROM 1 BY 1
+                 UNTIL WS-PX IS GREATER THAN 15
+                    OR WS-PHRASE-STATUS IS NOT EQUAL TO "00"
+           READ PHRASE-FILE
+             AT END MOVE "10" TO WS-PHRASE-STATUS
+             NOT AT END
+               MOVE PF-F1 TO WS-PHRASE-F1(WS-PX)
+               MOVE PF-F2 TO WS-PHRASE-F2(WS-PX)
+               MOVE PF-F3 TO WS-PHRASE-F3(WS-PX)
+               ADD 1 TO WS-PHRASE-COUNT
+           END-READ
+         END-PERFORM
+         CLOSE PHRASE-FILE
+       END-IF.
+
+       IF WS-PHRASE-COUNT IS EQUAL TO 15
+         ACCEPT WS-SEED FROM TIME
+         COMPUTE WS-VARIANT =
+             FUNCTION MOD(FUNCTION RANDOM(WS-SEED) * 1000, 3) + 1
+         COMPUTE WS-BASE = WS-VARIANT
+         MOVE WS-PHRASE-F1(WS-BASE) TO WS-SCR1-L1
+         MOVE WS-PHRASE-F2(WS-BASE) TO WS-SCR1-L2
+
+         COMPUTE WS-VARIANT =
+             FUNCTION MOD(FUNCTION RANDOM * 1000, 3) + 1
+         COMPUTE WS-BASE = 3 + WS-VARIANT
+         MOVE WS-PHRASE-F1(WS-BASE) TO WS-SCR2-L1
+         MOVE WS-PHRASE-F2(WS-BASE) TO WS-SCR2-L2
+         MOVE WS-PHRASE-F3(WS-BASE) TO WS-SCR2-L3
+
+         COMPUTE WS-VARIANT =
+             FUNCTION MOD(FUNCTION RANDOM * 1000, 3) + 1
+         COMPUTE WS-BASE = 6 + WS-VARIANT
+         MOVE WS-PHRASE-F1(WS-BASE) TO WS-SCR3-L1
+         MOVE WS-PHRASE-F2(WS-BASE) TO WS-SCR3-L2
+         MOVE WS-PHRASE-F3(WS-BASE) TO WS-SCR3-L3
+
+         COMPUTE WS-VARIANT =
+             FUNCTION MOD(FUNCTION RANDOM * 1000, 3) + 1
+         COMPUTE WS-BASE = 9 + WS-VARIANT
+         MOVE WS-PHRASE-F1(WS-BASE) TO WS-SCR4-L1
+         MOVE WS-PHRASE-F2(WS-BASE) TO WS-SCR4-L2
+         MOVE WS-PHRASE-F3(WS-BASE) TO WS-SCR4-L4
+
+         COMPUTE WS-VARIANT =
+             FUNCTION MOD(FUNCTION RANDOM * 1000, 3) + 1
+         COMPUTE WS-BASE = 12 + WS-VARIANT
+         MOVE WS-PHRASE-F1(WS-BASE) TO WS-SCR5-L1
+         MOVE WS-PHRASE-F2(WS-BASE) TO WS-SCR5-L2
+         MOVE WS-PHRASE-F3(WS-BASE) TO WS-SCR5-L3
+       END-IF.
+
        DISPLAY CLEAR-SCREEN.
        CALL 'C$SLEEP' USING 2.
        CALL 'C$TOUPPER' USING WS-S1, BY VALUE FUNCTION LENGTH(WS-S1).
        MOVE WS-S1 TO WS-PAD.
        CALL 'C$JUSTIFY' USING WS-PAD, "Centering"
        DISPLAY OUTPUT-SCREEN-COMMON.
-       ACCEPT  WS-DUMMY AT LINE 7  COL 27.
+       IF NOT BATCH-MODE
+         ACCEPT  WS-DUMMY AT LINE 7  COL 27
+       END-IF.
        DISPLAY OUTPUT-SCREEN1.
-       ACCEPT  WS-DUMMY AT LINE 10 COL 27.
+       IF NOT BATCH-MODE
+         ACCEPT  WS-DUMMY AT LINE 10 COL 27
+       END-IF.
        DISPLAY OUTPUT-SCREEN2.
-       ACCEPT  WS-DUMMY AT LINE 11 COL 27.
+       IF NOT BATCH-MODE
+         ACCEPT  WS-DUMMY AT LINE 11 COL 27
+       END-IF.
        DISPLAY OUTPUT-SCREEN3.
-       ACCEPT  WS-DUMMY AT LINE 11 COL 27.
+       IF NOT BATCH-MODE
+         ACCEPT  WS-DUMMY AT LINE 11 COL 27
+       END-IF.
        MOVE FUNCTION CONCATENATE("OPERATION ", FUNCTION TRIM(WS-S1, TRAILING)) TO WS-PAD.
        CALL 'C$JUSTIFY' USING WS-PAD, "Centering"
        DISPLAY OUTPUT-SCREEN4.
-       ACCEPT  WS-DUMMY AT LINE 12 COL 27.
+       IF NOT BATCH-MODE
+         ACCEPT  WS-DUMMY AT LINE 12 COL 27
+       END-IF.
        DISPLAY OUTPUT-SCREEN5.
-       ACCEPT  WS-DUMMY AT LINE 11 COL 27.
+       IF NOT BATCH-MODE
+         ACCEPT  WS-DUMMY AT LINE 11 COL 27
+       END-IF.
        DISPLAY OUTPUT-SCREEN6.
-       ACCEPT  WS-DUMMY AT LINE 6 COL 23.
+       IF NOT BATCH-MODE
+         ACCEPT  WS-DUMMY AT LINE 6 COL 23
+       END-IF.
 
        GOBACK.
        END PROGRAM GREAT-DECISION-2017.
