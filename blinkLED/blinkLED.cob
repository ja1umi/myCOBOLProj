@@ -1,19 +1,65 @@
       *> Author: JA1UMI
       *> Date started: April  4, 2017
-      *> Date updated: April 13, 2017
+      *> Date updated: August 9, 2026
       *>
       *> Blinks the LED (which is connected to GPIO number 17)
       *> for one second at 1 second interval 10 times
       *> by using pigpio library, which is installed by
       *> default (since Raspbian jessie?).
       *>
+      *> The pin, blink count and on/off duration used to be fixed
+      *> WORKING-STORAGE constants. They are now read from the
+      *> control file BLINKLED.CFG (one line, comma-separated:
+      *> pin,count,on-secs,off-secs,bank-pin2,bank-pin3,bank-pin4) so
+      *> the floor can repoint this program at a different GPIO or
+      *> cadence without a rebuild. bank-pin2/3/4 name up to three
+      *> extra GPIO pins (0 = unused) that, together with pin, form a
+      *> 4-LED bank. If the control file is missing or unreadable,
+      *> the original defaults (GPIO 17, 10 blinks, 1 second on/off,
+      *> no extra bank pins) are used.
+      *>
+      *> An optional command-line argument gives an alarm code
+      *> (0-15). When given and non-zero, the bank pins are driven
+      *> together each blink to show that code as a binary pattern
+      *> (pin = bit 0, bank-pin2 = bit 1, and so on) instead of the
+      *> plain single-LED blink, so distinct faults light up as
+      *> distinct, recognisable patterns on the rack instead of one
+      *> LED blinking the same way for every condition.
+      *>
+      *> A long blink-count run can be asked to stop early, between
+      *> pulses, by dropping a file named STOP.FLAG next to the
+      *> program (touch stop.flag). The flag is checked once per
+      *> pulse; the current pulse always finishes before the
+      *> program exits, so the LED is never left mid-blink.
+      *>
       *> How to build this program:
       *>   cobc -x blinkLED.cob -lpthread -lrt -lpigpio
       *>
        identification division.
        program-id. blinkLED.
 
+       environment division.
+       input-output section.
+       file-control.
+           select blink-control-file assign to "blinkled.cfg"
+               organization is line sequential
+               file status is ws-cfg-status.
+           select sensor-event-file assign to "sensor_events.log"
+               organization is line sequential
+               file status is ws-sevt-status.
+           select stop-flag-file assign to "stop.flag"
+               organization is line sequential
+               file status is ws-stop-status.
+
        data division.
+       file section.
+       fd  blink-control-file.
+       01  blink-control-record    pic x(40).
+       fd  sensor-event-file.
+           copy sensorevt.
+       fd  stop-flag-file.
+       01  stop-flag-record        pic x(01).
+
        working-storage section.
 
       *> pigpio/raspberry pi-specific constants
@@ -23,14 +69,81 @@
        01 PI_OFF           constant as 0.
        01 PI_TIME_RELATIVE constant as 0.
 
+      *> control-file housekeeping
+       01 ws-cfg-status  pic xx.
+       01 cfg-pin        pic 99.
+       01 cfg-count      pic 999.
+       01 cfg-on-secs    pic 99.
+       01 cfg-off-secs   pic 99.
+       01 cfg-bank-pin2  pic 99.
+       01 cfg-bank-pin3  pic 99.
+       01 cfg-bank-pin4  pic 99.
+
       *> variables used for general housekeeping
        01 led-pin        pic 99   value GPIO_17.
-       01 secs           pic 99   value 1.
+       01 blink-count    pic 999  value 10.
+       01 on-secs        pic 99   value 1.
+       01 off-secs       pic 99   value 1.
        01 micros         pic  9   value 0.
        01 result         usage binary-long signed.
        01 edited-result  pic -Z9.
 
+      *> multi-LED bank / alarm-code housekeeping
+       01 led-bank.
+         05 bank-pin        pic 99 occurs 4 times
+                                    indexed by bank-idx value zero.
+       01 ws-cmdline-arg    pic x(10).
+       01 alarm-code        pic 99   value zero.
+       01 ws-code-work      pic 99.
+       01 ws-code-bit       pic 9.
+       01 edited-alarm-code pic Z9.
+
+      *> shared sensor-event log housekeeping
+       01 ws-sevt-status    pic xx.
+       01 ws-timestamp      pic x(21).
+
+      *> graceful stop-flag housekeeping
+       01 ws-stop-status    pic xx.
+       01 ws-stop-flag      pic x    value "N".
+         88 stop-is-requested        value "Y".
+       01 ws-blink-idx      pic 9(3) value zero.
+
        procedure division.
+      *> Read the pin/count/cadence control file, if one is present,
+      *> so operators can retarget this program without recompiling.
+      *> Defaults above stay in effect when the file is absent or
+      *> its contents don't parse.
+       open input blink-control-file
+       if ws-cfg-status is equal to "00"
+         read blink-control-file
+           at end move "10" to ws-cfg-status
+         end-read
+         if ws-cfg-status is equal to "00"
+           unstring blink-control-record delimited by ","
+             into cfg-pin cfg-count cfg-on-secs cfg-off-secs
+                  cfg-bank-pin2 cfg-bank-pin3 cfg-bank-pin4
+           end-unstring
+           move cfg-pin      to led-pin
+           move cfg-count    to blink-count
+           move cfg-on-secs  to on-secs
+           move cfg-off-secs to off-secs
+           move cfg-bank-pin2 to bank-pin(2)
+           move cfg-bank-pin3 to bank-pin(3)
+           move cfg-bank-pin4 to bank-pin(4)
+         end-if
+         close blink-control-file
+       end-if
+       move led-pin to bank-pin(1)
+
+      *> An optional command-line argument selects an alarm code
+      *> (0-15) to display across the LED bank as a binary pattern.
+      *> No argument, or a non-numeric one, leaves alarm-code at
+      *> zero and the plain single-LED blink applies.
+       accept ws-cmdline-arg from command-line
+       if function trim(ws-cmdline-arg) is numeric
+         move function trim(ws-cmdline-arg) to alarm-code
+       end-if
+
       *> An integer value (return code by calling pigpio functions
       *> (e.g. gpioVersion() and gpioInitialise() function) can be
       *> returned via the RETURNING clause.
@@ -40,7 +153,7 @@
 
       *> Initialises the library. This is must before using the
       *> other library functnions with some exceptions
-      *> such as gpioVersion(). 
+      *> such as gpioVersion().
        call 'gpioInitialise'  returning result
       *> the pigpio version number (>=0) is returned
       *> if "everything is 'Bon'".
@@ -50,38 +163,110 @@
          display "pigpio initialisation succeeded."
 
       *> Sets the GPIO mode for the specified Broadcom-numbered
-      *> GPIO pin. 
+      *> GPIO pin.
       *> GPIO mode is typically 0 (PI_INPUT) for input or
       *> 1 (PI_OUTPUT) for output.
          call 'gpioSetMode' using by value led-pin by value PI_OUTPUT
 
-         perform 10 times
-      *>   Sets the GPIO level for the specified Broadcom-numbered
-      *>   GPIO pin.
-      *>   Level is 0 (PI_OFF) for logical low-level or
-      *>   1 (PI_ON) for logical high-level.
+      *> Arm any extra bank pins named in the control file as
+      *> outputs too, so an alarm code can light more than one LED.
+         perform varying bank-idx from 2 by 1 until bank-idx > 4
+           if bank-pin(bank-idx) is not equal to zero
+             call 'gpioSetMode' using
+               by value bank-pin(bank-idx) by value PI_OUTPUT
+           end-if
+         end-perform
+
+      *> Open the shared sensor-event log written in common by
+      *> blinkLED, readsw and tmp102.
+         open extend sensor-event-file
+         if ws-sevt-status is not equal to "00" and
+              ws-sevt-status is not equal to "05"
+           close sensor-event-file
+           open output sensor-event-file
+         end-if
+
+         perform varying ws-blink-idx from 1 by 1
+                 until ws-blink-idx > blink-count
+                    or stop-is-requested
+      *>   a stop.flag dropped by an operator is honoured between
+      *>   pulses; the pulse already under way always completes.
+           open input stop-flag-file
+           if ws-stop-status is equal to "00"
+             set stop-is-requested to true
+             close stop-flag-file
+           end-if
+
+      *>   record this blink pulse on the shared sensor-event log.
+           move function current-date to ws-timestamp
+           move alarm-code             to edited-alarm-code
+           move ws-timestamp   to SE-TIMESTAMP
+           move "BLINKLED"     to SE-SOURCE
+           move "BLINK"        to SE-EVENT-TYPE
+           move edited-alarm-code to SE-VALUE
+           write sensor-event-record
+
+           if alarm-code is greater than zero
+      *>     Show alarm-code as a binary pattern across the bank:
+      *>     pin is bit 0, bank-pin2 is bit 1, and so on.
+             move alarm-code to ws-code-work
+             perform varying bank-idx from 1 by 1 until bank-idx > 4
+               if bank-pin(bank-idx) is not equal to zero
+                 compute ws-code-bit = function mod(ws-code-work, 2)
+                 if ws-code-bit is equal to 1
+                   call 'gpioWrite' using
+                     by value bank-pin(bank-idx) by value PI_ON
+                 else
+                   call 'gpioWrite' using
+                     by value bank-pin(bank-idx) by value PI_OFF
+                 end-if
+                 compute ws-code-work =
+                   function integer-part(ws-code-work / 2)
+               end-if
+             end-perform
+
+             call 'gpioSleep'   using
+                                by value PI_TIME_RELATIVE
+                                by value on-secs
+                                by value micros
+             end-call
+
+             perform varying bank-idx from 1 by 1 until bank-idx > 4
+               if bank-pin(bank-idx) is not equal to zero
+                 call 'gpioWrite' using
+                   by value bank-pin(bank-idx) by value PI_OFF
+               end-if
+             end-perform
+             call 'C$SLEEP'     using off-secs
+           else
+      *>     Sets the GPIO level for the specified Broadcom-numbered
+      *>     GPIO pin.
+      *>     Level is 0 (PI_OFF) for logical low-level or
+      *>     1 (PI_ON) for logical high-level.
       *>
-      *>   Turns on LED, in this case.
-           call 'gpioWrite'   using by value led-pin by value PI_ON
+      *>     Turns on LED, in this case.
+             call 'gpioWrite'   using by value led-pin by value PI_ON
 
-      *>   Waits for specified number of seconds by caling
-      *>   gpioSleep() function provided by pigpio library.
+      *>     Waits for specified number of seconds by caling
+      *>     gpioSleep() function provided by pigpio library.
 
-      *>   Waits for 1 second and 0 microsecs, in this case.
-           call 'gpioSleep'   using
-                              by value PI_TIME_RELATIVE
-                              by value secs
-                              by value micros
-           end-call
+      *>     Waits for on-secs seconds and 0 microsecs.
+             call 'gpioSleep'   using
+                                by value PI_TIME_RELATIVE
+                                by value on-secs
+                                by value micros
+             end-call
 
-      *>   Turns off LED and waits for 1 seconds and 0 microsecs.
-           call 'gpioWrite'   using by value led-pin by value PI_OFF
+      *>     Turns off LED and waits for off-secs seconds.
+             call 'gpioWrite'   using by value led-pin by value PI_OFF
 
-      *>   Waits for 1 second.
-      *>   OpenCOBOL also has a built-in sleep subroutine
-           call 'C$SLEEP'     using secs
+      *>     OpenCOBOL also has a built-in sleep subroutine
+             call 'C$SLEEP'     using off-secs
+           end-if
          end-perform
 
+         close sensor-event-file
+
       *> Terminates the library. Calling this function is necessary
       *> to release memory and to terminate any running threads
       *> before program exit.
@@ -94,8 +279,8 @@
       *> privilege for access. Remeber to 'sudo blinkLED'
       *> for running this program.
          display "pigpio initialisation failed."
-       end-if 
+       end-if
        display "with return code: " edited-result
 
        goback.
-       end program blinkLED. 
+       end program blinkLED.
