@@ -0,0 +1,23 @@
+      *> Author: JA1UMI
+      *> Date started: August 9, 2026
+      *> Date updated: August 9, 2026
+      *>
+      *> Shared sensor-event log record, written by blinkLED,
+      *> readsw and tmp102 to the common line-sequential file
+      *> SENSOR_EVENTS.LOG so a single report (see the ops summary
+      *> program) can reconstruct a shift's worth of activity across
+      *> all three programs without having to know each program's
+      *> own private log layout.
+      *>
+      *> SE-SOURCE names the program that wrote the event
+      *> ("BLINKLED", "READSW" or "TMP102"). SE-EVENT-TYPE is a
+      *> short, source-specific tag ("BLINK", "SW-XSITION", "TEMP",
+      *> and so on). SE-VALUE carries whatever reading or state text
+      *> goes with that event, left-justified and blank-padded.
+      *>
+       01 SENSOR-EVENT-RECORD.
+           05 SE-TIMESTAMP     pic x(21).
+           05 SE-SOURCE        pic x(10).
+           05 SE-EVENT-TYPE    pic x(10).
+           05 SE-VALUE         pic x(15).
+           05 filler           pic x(04).
