@@ -0,0 +1,122 @@
+      *> Author: JA1UMI
+      *> Date started: August 9, 2026
+      *> Date updated: August 9, 2026
+      *>
+      *> Master GPIO job dispatcher.
+      *>
+      *> blinkLED and readsw both independently claim GPIO_17 (the
+      *> indicator LED) with no awareness of each other, so kicking
+      *> both off at once from two terminals lets them fight over
+      *> the same output pin. Operators run this program instead of
+      *> calling blinkLED/readsw directly: it checks the lock file
+      *> GPIO.LOCK before launching either job and refuses to start
+      *> a second job against a pin that's already claimed. The
+      *> lock is released once the job returns.
+      *>
+      *> How to build this program:
+      *>   cobc -x gpioctl.cob
+      *>
+      *> How to use this program:
+      *>   gpioctl BLINK      (runs blinkLED)
+      *>   gpioctl READSW     (runs readsw)
+      *>
+       identification division.
+       program-id. gpioctl.
+
+       environment division.
+       input-output section.
+       file-control.
+           select lock-file assign to "gpio.lock"
+               organization is line sequential
+               file status is ws-lock-status.
+
+       data division.
+       file section.
+       fd  lock-file.
+       01  lock-record       pic x(20).
+
+       working-storage section.
+
+      *> pigpio/raspberry pi-specific constants
+       01 GPIO_17          constant as 17.
+
+      *> lock-file housekeeping
+       01 ws-lock-status    pic xx.
+       01 ws-lock-filename  pic x(9)  value "gpio.lock".
+       01 ws-existing-pin   pic 99.
+       01 ws-existing-job   pic x(10).
+       01 rc                usage binary-long signed.
+
+      *> requested job housekeeping
+       01 ws-job-name        pic x(10).
+       01 ws-job-pin         pic 99.
+       01 ws-job-command     pic x(20).
+       01 ws-new-lock-record pic x(20).
+
+       procedure division.
+       accept ws-job-name from command-line
+       call 'C$TOUPPER' using ws-job-name
+                        by value function length(ws-job-name)
+
+       evaluate ws-job-name
+         when "BLINK"
+           move GPIO_17    to ws-job-pin
+           move "blinkLED" to ws-job-command
+         when "READSW"
+           move GPIO_17   to ws-job-pin
+           move "readsw"  to ws-job-command
+         when other
+           display "gpioctl: usage: gpioctl BLINK|READSW"
+           goback
+       end-evaluate
+
+      *> Refuse to start a job against a pin that's already
+      *> claimed by another job's lock.
+       open input lock-file
+       if ws-lock-status is equal to "00"
+         read lock-file
+           at end move "10" to ws-lock-status
+         end-read
+         if ws-lock-status is equal to "00"
+           unstring lock-record delimited by ","
+             into ws-existing-pin ws-existing-job
+           end-unstring
+           close lock-file
+           if ws-existing-pin is equal to ws-job-pin
+             display "gpioctl: GPIO pin " ws-job-pin
+                     " is already claimed by " ws-existing-job
+             display "gpioctl: refusing to start " ws-job-name
+             goback
+           end-if
+         else
+           close lock-file
+         end-if
+       end-if
+
+      *> Claim the pin for this job.
+       string ws-job-pin      delimited by size
+              ","             delimited by size
+              ws-job-name     delimited by size
+              into ws-new-lock-record
+       end-string
+       open output lock-file
+       if ws-lock-status is not equal to "00"
+         display "gpioctl: unable to open gpio.lock, status "
+                 ws-lock-status
+         display "gpioctl: refusing to start " ws-job-name
+                 " unguarded"
+         goback
+       end-if
+       move ws-new-lock-record to lock-record
+       write lock-record
+       close lock-file
+
+       display "gpioctl: starting " ws-job-command
+               " on GPIO " ws-job-pin
+       call 'SYSTEM' using ws-job-command
+
+      *> Release the lock now that the job has returned.
+       call 'CBL_DELETE_FILE' using ws-lock-filename returning rc
+
+       goback.
+       end program gpioctl.
