@@ -0,0 +1,192 @@
+      *> Author: JA1UMI
+      *> Date started: August 9, 2026
+      *> Date updated: August 9, 2026
+      *>
+      *> Daily Ops Summary report.
+      *>
+      *> Reads the shared sensor-event log SENSOR_EVENTS.LOG (written
+      *> in common by blinkLED, readsw and tmp102) from front to
+      *> back and totals up a shift's worth of activity: how many
+      *> times each program logged an event, how many switch
+      *> transitions readsw saw, and the low/high/average temperature
+      *> tmp102 recorded. Only TMP102 records tagged TEMP-n are
+      *> counted as temperature readings; tmp102's own COMPOSITE
+      *> alarm/clear records share SE-SOURCE "TMP102" but carry
+      *> "ALARM"/"CLEAR" text (not a numeric reading) in SE-VALUE, so
+      *> they are tallied separately instead of being run through
+      *> NUMVAL. The totals are displayed on the console and appended,
+      *> with a timestamp, to OPSUMMARY.RPT so a paper trail of past
+      *> shifts can be kept without anyone having to re-run the report
+      *> to see an earlier day's numbers.
+      *>
+      *> How to build this program:
+      *>   cobc -x opsummary.cob -I ../copybooks
+      *>
+       identification division.
+       program-id. opsummary.
+
+       environment division.
+       input-output section.
+       file-control.
+           select sensor-event-file assign to "sensor_events.log"
+               organization is line sequential
+               file status is ws-sevt-status.
+           select report-file assign to "opsummary.rpt"
+               organization is line sequential
+               file status is ws-rpt-status.
+
+       data division.
+       file section.
+       fd  sensor-event-file.
+           copy sensorevt.
+       fd  report-file.
+       01  report-record         pic x(60).
+
+       working-storage section.
+
+      *> shared sensor-event log housekeeping
+       01 ws-sevt-status    pic xx.
+       01 ws-sevt-done      pic x     value "N".
+         88 sevt-is-done              value "Y".
+
+      *> report-file housekeeping
+       01 ws-rpt-status     pic xx.
+       01 ws-timestamp      pic x(21).
+       01 ws-rpt-line       pic x(60).
+
+      *> running totals
+       01 ws-blink-count    pic 9(6)  value zero.
+       01 ws-readsw-count   pic 9(6)  value zero.
+       01 ws-flip-count     pic 9(6)  value zero.
+       01 ws-temp-count     pic 9(6)  value zero.
+       01 ws-composite-count pic 9(6) value zero.
+       01 ws-other-count    pic 9(6)  value zero.
+       01 ws-temp-value     pic S999V999.
+       01 ws-temp-low       pic S999V999 value 999.999.
+       01 ws-temp-high      pic S999V999 value -999.999.
+       01 ws-temp-sum       pic S9(9)V999 value zero.
+       01 ws-temp-avg       pic S999V999.
+       01 edited-blink-count  pic ZZZZZ9.
+       01 edited-readsw-count pic ZZZZZ9.
+       01 edited-flip-count   pic ZZZZZ9.
+       01 edited-temp-count   pic ZZZZZ9.
+       01 edited-temp-low     pic -ZZZ9.999.
+       01 edited-temp-high    pic -ZZZ9.999.
+       01 edited-temp-avg     pic -ZZZ9.999.
+
+       procedure division.
+      *> Open the shared log for input and the report file for
+      *> append, same EXTEND-with-OUTPUT-fallback pattern used by
+      *> the sensor programs themselves.
+       open input sensor-event-file
+       if ws-sevt-status is not equal to "00"
+         display "opsummary: no sensor_events.log to summarise yet."
+         goback
+       end-if
+
+       open extend report-file
+       if ws-rpt-status is not equal to "00" and
+            ws-rpt-status is not equal to "05"
+         close report-file
+         open output report-file
+       end-if
+
+       perform until sevt-is-done
+         read sensor-event-file
+           at end set sevt-is-done to true
+           not at end
+             evaluate SE-SOURCE
+               when "BLINKLED"
+                 add 1 to ws-blink-count
+               when "READSW"
+                 add 1 to ws-readsw-count
+                 if SE-EVENT-TYPE is equal to "SW-XSITION"
+                   add 1 to ws-flip-count
+                 end-if
+               when "TMP102"
+                 if SE-EVENT-TYPE(1:5) is equal to "TEMP-"
+                   add 1 to ws-temp-count
+                   compute ws-temp-value = function numval(SE-VALUE)
+                   add ws-temp-value to ws-temp-sum
+                   if ws-temp-value < ws-temp-low
+                     move ws-temp-value to ws-temp-low
+                   end-if
+                   if ws-temp-value > ws-temp-high
+                     move ws-temp-value to ws-temp-high
+                   end-if
+                 else
+                   add 1 to ws-composite-count
+                 end-if
+               when other
+                 add 1 to ws-other-count
+             end-evaluate
+         end-read
+       end-perform
+       close sensor-event-file
+
+       move ws-blink-count  to edited-blink-count
+       move ws-readsw-count to edited-readsw-count
+       move ws-flip-count   to edited-flip-count
+       move ws-temp-count   to edited-temp-count
+
+       display "Daily Ops Summary"
+       display "  blinkLED events ......... " edited-blink-count
+       display "  readsw events ........... " edited-readsw-count
+       display "  readsw switch flips ..... " edited-flip-count
+       display "  tmp102 samples .......... " edited-temp-count
+
+       move function current-date to ws-timestamp
+       string ws-timestamp        delimited by size
+              " BLINK=" delimited by size
+              edited-blink-count  delimited by size
+              " SW=" delimited by size
+              edited-readsw-count delimited by size
+              into ws-rpt-line
+       end-string
+       move ws-rpt-line to report-record
+       write report-record
+
+       move function current-date to ws-timestamp
+       string ws-timestamp        delimited by size
+              " FLIPS=" delimited by size
+              edited-flip-count   delimited by size
+              " TEMP-N=" delimited by size
+              edited-temp-count   delimited by size
+              into ws-rpt-line
+       end-string
+       move ws-rpt-line to report-record
+       write report-record
+
+       if ws-temp-count is greater than zero
+         move ws-temp-low  to edited-temp-low
+         move ws-temp-high to edited-temp-high
+         compute ws-temp-avg = ws-temp-sum / ws-temp-count
+         move ws-temp-avg  to edited-temp-avg
+         display "  tmp102 low/high ......... "
+                 edited-temp-low "/" edited-temp-high
+         display "  tmp102 average .......... " edited-temp-avg
+         move function current-date to ws-timestamp
+         string ws-timestamp        delimited by size
+                " TEMP-LOW="        delimited by size
+                edited-temp-low     delimited by size
+                " TEMP-HIGH="       delimited by size
+                edited-temp-high    delimited by size
+                into ws-rpt-line
+         end-string
+         move ws-rpt-line to report-record
+         write report-record
+
+         move function current-date to ws-timestamp
+         string ws-timestamp        delimited by size
+                " TEMP-AVG="        delimited by size
+                edited-temp-avg     delimited by size
+                into ws-rpt-line
+         end-string
+         move ws-rpt-line to report-record
+         write report-record
+       end-if
+
+       close report-file
+
+       goback.
+       end program opsummary.
