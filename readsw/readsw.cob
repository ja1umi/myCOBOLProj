@@ -1,13 +1,62 @@
       *> Author: JA1UMI
       *> Date started: April 23, 2017
-      *> Date updated: April 24, 2017
+      *> Date updated: August 9, 2026
       *>
-      *> Reads the status of GPIO pin (GPIO number 18) and 
+      *> Reads the status of GPIO pin (GPIO number 18) and
       *> turns the GPIO pin for the corresponding LED
       *> (which is connected to GPIO number 17)
-      *> depending on the status by using pigpio library, 
+      *> depending on the status by using pigpio library,
       *> which is installed by default (since Raspbian jessie?).
       *>
+      *> Every LOW/HIGH state change (not every poll) is appended,
+      *> with a timestamp, to the transaction file READSW.LOG so a
+      *> shift's worth of switch activity can be reconstructed for
+      *> the log book without anyone having to watch the console.
+      *>
+      *> A worn switch flaps rapidly between LOW and HIGH instead of
+      *> settling. Flips are counted over a short polling window; if
+      *> the count exceeds FLIP-THRESHOLD within that window, a
+      *> "switch may be failing" entry is appended to the
+      *> maintenance log READSW_MAINT.LOG as an early warning.
+      *>
+      *> gpioInitialise() occasionally fails to claim the GPIO
+      *> chardev right after the Pi boots, before pigpiod's other
+      *> users have let go of it. Rather than give up on the first
+      *> try, initialisation is retried up to MAX-INIT-RETRIES times
+      *> with an increasing backoff between attempts; every failed
+      *> attempt, and a final give-up, is logged to
+      *> READSW_MAINT.LOG.
+      *>
+      *> The current switch state is also dropped into
+      *> SWITCH_STATE.DAT (a one-line snapshot, rewritten on every
+      *> transition) so tmp102 can fold it into a composite alarm
+      *> alongside temperature without the two programs sharing
+      *> anything more than that small file.
+      *>
+      *> The LED/switch pins and the poll timeout/debounce window
+      *> used to be fixed WORKING-STORAGE constants. They are now
+      *> read from the control file READSW.CFG (one line,
+      *> comma-separated: led-pin,sw-pin,timeout-millis,window-
+      *> polls,flip-threshold,dashboard-url) so the floor can
+      *> repoint this program at different GPIOs or a different
+      *> debounce cadence without a rebuild. If the control file is
+      *> missing or unreadable, the original defaults (GPIO 17/18,
+      *> 100 ms poll, 20-poll window, 5-flip threshold, no dashboard)
+      *> are used.
+      *>
+      *> When dashboard-url names one, every switch-state transition
+      *> is also pushed to the shop's central dashboard by shelling
+      *> out to curl, the same best-effort convention tmp102 uses for
+      *> its temperature readings - a failed or unreachable push
+      *> never stops the polling loop, since the transition has
+      *> already been written to READSW.LOG and the shared
+      *> sensor-event log by the time the push is attempted.
+      *>
+      *> The polling loop can also be asked to stop early, between
+      *> polls, by dropping a file named STOP.FLAG next to the
+      *> program (touch stop.flag), the same convention blinkLED
+      *> uses, without anyone having to press a key at the console.
+      *>
       *> How to build this program:
       *>   gcc -c fn_getch.c
       *>   cobc -x readsw.cob fn_getch.o -lpthread -lrt -lpigpio
@@ -15,7 +64,43 @@
        identification division.
        program-id. readsw.
 
+       environment division.
+       input-output section.
+       file-control.
+           select switch-log-file assign to "readsw.log"
+               organization is line sequential
+               file status is ws-log-status.
+           select maint-log-file assign to "readsw_maint.log"
+               organization is line sequential
+               file status is ws-maint-status.
+           select sensor-event-file assign to "sensor_events.log"
+               organization is line sequential
+               file status is ws-sevt-status.
+           select switch-state-file assign to "switch_state.dat"
+               organization is line sequential
+               file status is ws-swst-status.
+           select switch-control-file assign to "readsw.cfg"
+               organization is line sequential
+               file status is ws-cfg-status.
+           select stop-flag-file assign to "stop.flag"
+               organization is line sequential
+               file status is ws-stop-status.
+
        data division.
+       file section.
+       fd  switch-log-file.
+       01  switch-log-record    pic x(60).
+       fd  maint-log-file.
+       01  maint-log-record     pic x(80).
+       fd  sensor-event-file.
+           copy sensorevt.
+       fd  switch-state-file.
+       01  switch-state-record  pic x(4).
+       fd  switch-control-file.
+       01  switch-control-record pic x(120).
+       fd  stop-flag-file.
+       01  stop-flag-record      pic x(01).
+
        working-storage section.
 
       *> pigpio/raspberry pi-specific constants
@@ -33,12 +118,32 @@
       *> ncurses-specific constants
        01 CR               constant as x"0D".
        01 NCURSES_ERR      constant as -1.
-      *>  set timeout to 100 milli seconds.
-       01 TIMEOUT_MILLIS   constant as 100.
+      *>  gpioInitialise retry/backoff limits.
+       01 MAX_INIT_RETRIES constant as 5.
 
-      *> variables used for general housekeeping
+      *> control-file housekeeping
+       01 ws-cfg-status     pic xx.
+       01 cfg-led-pin       pic 99.
+       01 cfg-sw-pin        pic 99.
+       01 cfg-timeout-ms    pic 9(3).
+       01 cfg-window-polls  pic 9(2).
+       01 cfg-flip-thresh   pic 9(2).
+       01 cfg-dashboard-url pic x(80).
+
+      *> variables used for general housekeeping; the compiled-in
+      *> values below are the defaults used when READSW.CFG is
+      *> absent or unreadable.
        01 led-pin        pic 99   value GPIO_17.
        01 sw-pin         pic 99   value GPIO_18.
+      *>  poll timeout, in milliseconds.
+       01 timeout-millis pic 999  value 100.
+      *>  debounce/switch-health window: 20 polls (about 2 seconds
+      *>  at timeout-millis) and the flip count that trips a
+      *>  maintenance warning within that window.
+       01 window-polls    pic 99  value 20.
+       01 flip-threshold  pic 99  value 5.
+       01 dashboard-url   pic x(80) value spaces.
+       01 ws-push-cmd     pic x(200).
        01 stat           usage binary-long signed.
        01 secs           pic 99   value 1.
        01 micros         pic  9   value 0.
@@ -47,7 +152,63 @@
        01 edited-result  pic -Z9.
        01 dummy          pic X.
 
+      *> switch transition audit log housekeeping
+       01 ws-log-status  pic xx.
+       01 prior-stat     usage binary-long signed value -1.
+       01 ws-timestamp   pic x(21).
+       01 ws-state-text  pic x(4).
+       01 ws-log-line    pic x(60).
+
+      *> debounce / switch-health housekeeping
+       01 ws-maint-status  pic xx.
+       01 ws-poll-count    pic 9(4)  value zero.
+       01 ws-flip-count    pic 9(4)  value zero.
+       01 ws-maint-line    pic x(80).
+
+      *> gpioInitialise retry/backoff housekeeping
+       01 ws-init-retries  pic 9     value zero.
+       01 ws-init-done     pic x     value "N".
+         88 init-is-done             value "Y".
+       01 ws-backoff-secs  pic 99    value zero.
+       01 edited-retries   pic Z9.
+
+      *> shared sensor-event log housekeeping
+       01 ws-sevt-status   pic xx.
+
+      *> composite-alarm switch-state snapshot housekeeping
+       01 ws-swst-status   pic xx.
+
+      *> graceful stop-flag housekeeping
+       01 ws-stop-status   pic xx.
+       01 ws-stop-flag     pic x     value "N".
+         88 stop-is-requested        value "Y".
+
        procedure division.
+      *> Read the pin/timeout/debounce control file, if one is
+      *> present, so operators can retarget this program without
+      *> recompiling. The defaults set above stay in effect when
+      *> the file is absent or its contents don't parse.
+       open input switch-control-file
+       if ws-cfg-status is equal to "00"
+         read switch-control-file
+           at end move "10" to ws-cfg-status
+         end-read
+         if ws-cfg-status is equal to "00"
+           unstring switch-control-record delimited by ","
+             into cfg-led-pin cfg-sw-pin cfg-timeout-ms
+                  cfg-window-polls cfg-flip-thresh
+                  cfg-dashboard-url
+           end-unstring
+           move cfg-led-pin      to led-pin
+           move cfg-sw-pin       to sw-pin
+           move cfg-timeout-ms   to timeout-millis
+           move cfg-window-polls to window-polls
+           move cfg-flip-thresh  to flip-threshold
+           move cfg-dashboard-url to dashboard-url
+         end-if
+         close switch-control-file
+       end-if
+
       *> An integer value (return code by calling pigpio functions
       *> (e.g. gpioVersion() and gpioInitialise() function) can be
       *> returned via the RETURNING clause.
@@ -58,10 +219,47 @@
        end-display
        display CR
 
+      *> Open the maintenance log up front so a failed
+      *> initialisation attempt has somewhere to be recorded.
+       open extend maint-log-file
+       if ws-maint-status is not equal to "00" and
+            ws-maint-status is not equal to "05"
+         close maint-log-file
+         open output maint-log-file
+       end-if
+
       *> Initialises the library. This is must before using the
       *> other library functnions with some exceptions
-      *> such as gpioVersion(). 
-       call 'gpioInitialise'  returning result
+      *> such as gpioVersion(). gpioInitialise() can fail
+      *> transiently right after boot, so retry a few times with an
+      *> increasing backoff before giving up.
+       perform until init-is-done
+         call 'gpioInitialise'  returning result
+         if result is greater than or equal to zero
+           set init-is-done to true
+         else
+           move ws-init-retries to edited-retries
+           move result          to edited-result
+           move function current-date to ws-timestamp
+           string ws-timestamp          delimited by size
+                  " gpioInitialise failed, attempt "
+                                         delimited by size
+                  edited-retries         delimited by size
+                  ", result="            delimited by size
+                  edited-result          delimited by size
+                  into ws-maint-line
+           end-string
+           move ws-maint-line to maint-log-record
+           write maint-log-record
+           if ws-init-retries >= MAX_INIT_RETRIES
+             set init-is-done to true
+           else
+             add 1 to ws-init-retries
+             compute ws-backoff-secs = ws-init-retries * 2
+             call 'C$SLEEP' using ws-backoff-secs
+           end-if
+         end-if
+       end-perform
       *> the pigpio version number (>=0) is returned
       *> if "everything is 'Bon'".
        move result to edited-result
@@ -70,7 +268,7 @@
          display "pigpio initialisation succeeded." CR
 
       *> Sets the GPIO mode for the specified Broadcom-numbered
-      *> GPIO pin. 
+      *> GPIO pin.
       *> GPIO mode is typically 0 (PI_INPUT) for input or
       *> 1 (PI_OUTPUT) for output.
          call 'gpioSetMode' using by value led-pin by value PI_OUTPUT
@@ -79,8 +277,37 @@
          call 'gpioSetPullUpDown' using
                                   by value sw-pin by value PI_PUD_UP
          end-call
+
+      *> Open the transaction log; EXTEND appends to an existing
+      *> file or creates a fresh one on the first run of the shift.
+         open extend switch-log-file
+         if ws-log-status is not equal to "00" and
+            ws-log-status is not equal to "05"
+           close switch-log-file
+           open output switch-log-file
+         end-if
+
+      *> Open the shared sensor-event log written in common by
+      *> blinkLED, readsw and tmp102.
+         open extend sensor-event-file
+         if ws-sevt-status is not equal to "00" and
+              ws-sevt-status is not equal to "05"
+           close sensor-event-file
+           open output sensor-event-file
+         end-if
+
       *> Exits from the loop if a key was pressed.
          perform until inkey is not equal to NCURSES_ERR
+                    or stop-is-requested
+
+      *>   A stop.flag dropped by an operator is honoured between
+      *>   polls, without anyone having to press a key at the
+      *>   console.
+           open input stop-flag-file
+           if ws-stop-status is equal to "00"
+             set stop-is-requested to true
+             close stop-flag-file
+           end-if
 
            call 'gpioRead'    using by value sw-pin returning stat
 
@@ -94,19 +321,108 @@
       *>     Turns on LED.
              call 'gpioWrite'   using by value led-pin by value PI_ON
              display "Input pin is LOW" CR
+             move "LOW " to ws-state-text
            else
       *>     Turns off LED.
              call 'gpioWrite'   using by value led-pin by value PI_OFF
              display "Input pin is HIGH" CR
+             move "HIGH" to ws-state-text
            end-if
+
+      *>   Only the transitions are logged, not every poll.
+           if stat is not equal to prior-stat
+             move function current-date to ws-timestamp
+             string ws-timestamp       delimited by size
+                    " SW-PIN="          delimited by size
+                    sw-pin              delimited by size
+                    " STATE="           delimited by size
+                    ws-state-text       delimited by size
+                    into ws-log-line
+             end-string
+             move ws-log-line to switch-log-record
+             write switch-log-record
+
+      *>     also record this transition on the shared
+      *>     sensor-event log.
+             move ws-timestamp   to SE-TIMESTAMP
+             move "READSW"       to SE-SOURCE
+             move "SW-XSITION"   to SE-EVENT-TYPE
+             move ws-state-text  to SE-VALUE
+             write sensor-event-record
+
+      *>     drop the current state into the small snapshot file
+      *>     tmp102 reads for its composite alarm.
+             open output switch-state-file
+             if ws-swst-status is not equal to "00"
+               display "readsw: unable to open switch_state.dat, "
+                       "status " ws-swst-status
+                       ", composite alarm will not see this transition."
+             else
+               move ws-state-text to switch-state-record
+               write switch-state-record
+               close switch-state-file
+             end-if
+
+      *>     push this transition to the shop's central dashboard,
+      *>     if one has been named in the control file. Best-effort:
+      *>     a failed or unreachable curl is not treated as an
+      *>     error, since the transition is already safely on disk
+      *>     above.
+             if dashboard-url is not equal to spaces
+               string "curl -s -m 5 -X POST -d 'sw-pin="
+                                          delimited by size
+                      sw-pin              delimited by size
+                      "&state="           delimited by size
+                      ws-state-text       delimited by size
+                      "' "                delimited by size
+                      function trim(dashboard-url)
+                                          delimited by size
+                      " >/dev/null 2>&1"  delimited by size
+                      into ws-push-cmd
+               end-string
+               call 'SYSTEM' using ws-push-cmd
+             end-if
+
+             move stat to prior-stat
+             add 1 to ws-flip-count
+           end-if
+
+      *>   Every window-polls polls, check whether the switch
+      *>   flipped state more often than a healthy switch should,
+      *>   and reset the window.
+           add 1 to ws-poll-count
+           if ws-poll-count is greater than or equal to window-polls
+             if ws-flip-count is greater than flip-threshold
+               move function current-date to ws-timestamp
+               string ws-timestamp    delimited by size
+                      " SW-PIN="       delimited by size
+                      sw-pin           delimited by size
+                      " switch may be failing - "
+                                       delimited by size
+                      ws-flip-count    delimited by size
+                      " flips in window"
+                                       delimited by size
+                      into ws-maint-line
+               end-string
+               move ws-maint-line to maint-log-record
+               write maint-log-record
+             end-if
+             move zero to ws-poll-count
+             move zero to ws-flip-count
+           end-if
+
       *>   Check if a key was pressed.
       *>   It is noted that fn_getch() is a wrapper function
       *>   for getch(). (getch itself is provided by ncurses.)
            call 'fn_getch' using
-             by value TIMEOUT_MILLIS returning inkey
+             by value timeout-millis returning inkey
            end-call
          end-perform
 
+         close switch-log-file
+         close maint-log-file
+         close sensor-event-file
+
       *> Terminates the library. Calling this function is necessary
       *> to release memory and to terminate any running threads
       *> before program exit.
@@ -119,11 +435,25 @@
       *> privilege for access. Remeber to 'sudo readsw'
       *> for running this program.
          display "pigpio initialisation failed." CR
-       end-if 
+         move MAX_INIT_RETRIES to edited-retries
+         move result           to edited-result
+         move function current-date to ws-timestamp
+         string ws-timestamp          delimited by size
+                " gpioInitialise gave up after "
+                                       delimited by size
+                edited-retries         delimited by size
+                " retries, result="    delimited by size
+                edited-result          delimited by size
+                into ws-maint-line
+         end-string
+         move ws-maint-line to maint-log-record
+         write maint-log-record
+         close maint-log-file
+       end-if
        display "with return code: " edited-result CR
        display "Press ENTER to quit."
 
       *> contents of the sceen will be lost without this.
        accept dummy
        goback.
-       end program readsw. 
+       end program readsw.
