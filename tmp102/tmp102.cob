@@ -1,40 +1,296 @@
       *> Author: JA1UMI
       *> Date started: May 6, 2017
-      *> Date updated: May 8, 2017
+      *> Date updated: August 9, 2026
       *>
-      *> Reads current temperature from the Sparkfun TMP102 
+      *> Reads current temperature from the Sparkfun TMP102
       *> digital temperature sensor conneted to the Raspberry Pi
       *> via I2C.
       *>
+      *> Each reading, with a timestamp, is appended to the
+      *> line-sequential history file TMP102.LOG so a shift's worth
+      *> of rack temperature can be charted instead of eyeballing a
+      *> scrolling console.
+      *>
+      *> The control file TMP102.CFG (one line, comma-separated:
+      *> mode,count,interval-secs,low-threshold,high-threshold,
+      *> alarm-pin,fahrenheit-flag,sensor2-addr,sensor3-addr,
+      *> sensor4-addr,composite-alarm-pin,dashboard-url,
+      *> sensor1-label,sensor2-label,sensor3-label,sensor4-label)
+      *> selects between a fixed sample-count run (mode "F") and an
+      *> unattended, indefinite monitoring run
+      *> (mode "C"). Whenever any active sensor's reading crosses
+      *> outside the low/high threshold, alarm-pin is driven high
+      *> (and released again only once every active sensor is back
+      *> in range) so the alarm is visible on the rack without
+      *> anyone watching the screen. When fahrenheit-flag is "Y",
+      *> the Fahrenheit-converted reading is shown and logged
+      *> alongside Celsius. If the control file is missing, the
+      *> original fixed 10-sample, Celsius-only run with no alarm
+      *> applies.
+      *>
+      *> More than one TMP102 can share the bus if each one's ADD0
+      *> pin is strapped to a different level, giving it a
+      *> different 7-bit address (0x48-0x4B). sensor2-addr,
+      *> sensor3-addr and sensor4-addr name up to three more
+      *> sensors' decimal I2C addresses (0 = not present); the
+      *> first sensor always uses ADDR_TMP102 (0x48). Every present
+      *> sensor is read once per sampling interval and logged with
+      *> its own rack label - sensor1-label through sensor4-label
+      *> name each slot's label (e.g. RACK-A); a blank label falls
+      *> back to a generic SENSOR=n tag - so readings from the whole
+      *> bus land in one history file and one shared sensor-event
+      *> log entry per sensor per interval, each one identifiable by
+      *> the physical rack it came from, not just its bus slot.
+      *>
+      *> composite-alarm-pin (0 = disabled) is driven high only when
+      *> the temperature alarm is active AND readsw's switch is
+      *> reading LOW, combining the two into a single "something
+      *> needs attention" signal that neither reading gives on its
+      *> own. The switch state is picked up from the small snapshot
+      *> file SWITCH_STATE.DAT that readsw maintains; if that file
+      *> is missing (readsw isn't running), the composite alarm
+      *> simply never fires.
+      *>
+      *> The iteration count, the alarm/composite-alarm states, and
+      *> the primary sensor's last reading are checkpointed, after
+      *> every sampling interval, to TMP102.CKPT so an unexpected
+      *> Raspberry Pi power cycle doesn't lose a fixed-count run's
+      *> progress or leave the alarm outputs momentarily out of step
+      *> with reality: on restart, if the checkpoint file is
+      *> present, it is loaded before the first sample is taken, so
+      *> the resumed run's history picks up from the last reading
+      *> instead of a blank slate. A fixed run deletes its
+      *> checkpoint once it completes normally.
+      *>
+      *> When dashboard-url names one, every sensor's reading is
+      *> also pushed to the shop's central dashboard by shelling
+      *> out to curl (COBOL has no native networking of its own).
+      *> A failed or unreachable push is not treated as fatal - the
+      *> reading has already been written to the history file and
+      *> the shared sensor-event log, so a dashboard outage never
+      *> stops the sampling run.
+      *>
       *> How to build this program:
       *>   cobc -x tmp102.cob -lpthread -lrt -lpigpio
       *>
        identification division.
        program-id. tmp102.
 
+       environment division.
+       input-output section.
+       file-control.
+           select temp-log-file assign to "tmp102.log"
+               organization is line sequential
+               file status is ws-log-status.
+           select tmp-control-file assign to "tmp102.cfg"
+               organization is line sequential
+               file status is ws-cfg-status.
+           select sensor-event-file assign to "sensor_events.log"
+               organization is line sequential
+               file status is ws-sevt-status.
+           select switch-state-file assign to "switch_state.dat"
+               organization is line sequential
+               file status is ws-swst-status.
+           select checkpoint-file assign to "tmp102.ckpt"
+               organization is line sequential
+               file status is ws-ckpt-status.
+
        data division.
+       file section.
+       fd  temp-log-file.
+       01  temp-log-record    pic x(70).
+       fd  tmp-control-file.
+       01  tmp-control-record pic x(200).
+       fd  sensor-event-file.
+           copy sensorevt.
+       fd  switch-state-file.
+       01  switch-state-record pic x(4).
+       fd  checkpoint-file.
+       01  checkpoint-record   pic x(40).
+
        working-storage section.
 
+      *> temperature history log housekeeping
+       01 ws-log-status  pic xx.
+       01 ws-timestamp   pic x(21).
+       01 ws-log-line    pic x(70).
+
+      *> shared sensor-event log housekeeping
+       01 ws-sevt-status pic xx.
+
+      *> control-file housekeeping
+       01 ws-cfg-status    pic xx.
+       01 cfg-mode         pic x.
+       01 cfg-count-x      pic 9(3).
+       01 cfg-interval-x   pic 9(2).
+       01 cfg-low-x        pic x(7).
+       01 cfg-high-x       pic x(7).
+       01 cfg-alarm-pin-x  pic 9(2).
+       01 cfg-fahrenheit-x pic x.
+       01 cfg-sensor2-addr pic 9(3).
+       01 cfg-sensor3-addr pic 9(3).
+       01 cfg-sensor4-addr pic 9(3).
+       01 cfg-composite-pin-x pic 9(2).
+       01 cfg-dashboard-url   pic x(80).
+       01 cfg-sensor1-label   pic x(8).
+       01 cfg-sensor2-label   pic x(8).
+       01 cfg-sensor3-label   pic x(8).
+       01 cfg-sensor4-label   pic x(8).
+
       *> pigpio/raspberry pi-specific constants
        01 SMBUS            constant as 1.
        01 I2CFLAGS         constant as 0.
+       01 GPIO_17          constant as 17.
+       01 PI_OUTPUT        constant as 1.
+       01 PI_ON            constant as 1.
+       01 PI_OFF           constant as 0.
 
       *> TMP102-specific constants
        01 ADDR_TMP102      constant as h"48".
        01 REG_TEMP         constant as 0.
-      *>  set timeout to 100 milli seconds.
-       01 SECS             constant as 2.
+      *>  seconds to wait between samples; overridden from the
+      *>  control file when present.
+       01 SECS             pic 99      value 2.
+
+      *> sampling-mode and alarm housekeeping
+       01 sample-mode       pic x       value "F".
+         88 sample-is-fixed             value "F".
+       01 sample-count      pic 9(9)    value 10.
+       01 ws-iteration-count pic 9(9)   value zero.
+       01 ws-loop-done       pic x      value "N".
+         88 loop-is-done                value "Y".
+       01 low-threshold     pic S999V9  value -999.9.
+       01 high-threshold    pic S999V9  value 999.9.
+       01 alarm-pin         pic 99      value GPIO_17.
+       01 alarm-active      pic x       value "N".
+         88 alarm-is-active             value "Y".
+      *>  tracks whether the physical alarm pin is currently driven
+      *>  on, separately from alarm-active, so update-alarm-pin only
+      *>  toggles the pin on a genuine transition.
+       01 alarm-was-on      pic x       value "N".
+         88 alarm-pin-is-on             value "Y".
+       01 current-c         pic S999V999.
+       01 fahrenheit-flag   pic x       value "N".
+         88 show-fahrenheit             value "Y".
+       01 current-f         pic S999V999.
+
+      *> multi-sensor bus housekeeping; sensor-entry(1) is always
+      *> the primary TMP102 at ADDR_TMP102.
+       01 sensor-bank.
+         05 sensor-entry occurs 4 times.
+           10 sensor-addr     pic 9(3)  value zero.
+           10 sensor-hdl      usage binary-long signed.
+           10 sensor-active   pic x     value "N".
+             88 sensor-is-active        value "Y".
+           10 sensor-label    pic x(8)  value spaces.
+           10 sensor-alarm    pic x     value "N".
+             88 sensor-alarm-is-active  value "Y".
+       01 sensor-idx        pic 9       value 1.
+       01 sensor-tag        pic x(8).
+
+      *> composite-alarm housekeeping: combines this program's own
+      *> temperature alarm with readsw's switch state.
+       01 ws-swst-status    pic xx.
+       01 ws-switch-state   pic x(4)    value spaces.
+       01 composite-alarm-pin pic 99    value zero.
+       01 composite-active  pic x       value "N".
+         88 composite-is-active         value "Y".
+      *>  tracks whether the physical composite-alarm-pin is
+      *>  currently driven on, separately from composite-active,
+      *>  mirroring alarm-was-on above - seeded at arm time from a
+      *>  restored checkpoint and kept in step by
+      *>  check-composite-alarm as the pin is actually toggled.
+       01 composite-was-on  pic x       value "N".
+         88 composite-pin-is-on         value "Y".
+
+      *> central-dashboard push housekeeping
+       01 dashboard-url       pic x(80) value spaces.
+       01 ws-push-cmd         pic x(200).
+
+      *> checkpoint/restart housekeeping
+       01 ws-ckpt-status    pic xx.
+       01 ws-ckpt-line      pic x(40).
+       01 ckpt-iteration    pic 9(9)    value zero.
+       01 ckpt-alarm        pic x       value "N".
+       01 ckpt-composite    pic x       value "N".
+       01 ckpt-last-reading pic x(9)    value spaces.
+       01 ws-ckpt-filename  pic x(11)   value "tmp102.ckpt".
+       01 ws-ckpt-rc        usage binary-long signed.
+       01 last-reading-text pic x(9)    value spaces.
 
       *> variables used for general housekeeping
-       01 hdlTMP102      usage binary-long signed.
        01 raw-reading    usage binary-long signed.
        01 hi-byte        usage binary-long signed.
        01 lo-byte        usage binary-long signed.
        01 result         usage binary-long signed.
        01 edited-reading pic -ZZZ9.999.
+       01 edited-fahrenheit pic -ZZZ9.999.
        01 edited-result  pic -Z9.
 
        procedure division.
+      *> Load the sampling mode, cadence and alarm thresholds from
+      *> the control file, if present. The compiled-in defaults
+      *> (fixed 10-sample run, no alarm) apply otherwise.
+       open input tmp-control-file
+       if ws-cfg-status is equal to "00"
+         read tmp-control-file
+           at end move "10" to ws-cfg-status
+         end-read
+         if ws-cfg-status is equal to "00"
+           unstring tmp-control-record delimited by ","
+             into cfg-mode cfg-count-x cfg-interval-x
+                  cfg-low-x cfg-high-x cfg-alarm-pin-x
+                  cfg-fahrenheit-x cfg-sensor2-addr
+                  cfg-sensor3-addr cfg-sensor4-addr
+                  cfg-composite-pin-x cfg-dashboard-url
+                  cfg-sensor1-label cfg-sensor2-label
+                  cfg-sensor3-label cfg-sensor4-label
+           end-unstring
+           move cfg-mode        to sample-mode
+           move cfg-count-x     to sample-count
+           move cfg-interval-x  to SECS
+           compute low-threshold  = function numval(cfg-low-x)
+           compute high-threshold = function numval(cfg-high-x)
+           move cfg-alarm-pin-x to alarm-pin
+           move cfg-fahrenheit-x to fahrenheit-flag
+           move cfg-sensor2-addr to sensor-addr(2)
+           move cfg-sensor3-addr to sensor-addr(3)
+           move cfg-sensor4-addr to sensor-addr(4)
+           move cfg-composite-pin-x to composite-alarm-pin
+           move cfg-dashboard-url   to dashboard-url
+           move cfg-sensor1-label   to sensor-label(1)
+           move cfg-sensor2-label   to sensor-label(2)
+           move cfg-sensor3-label   to sensor-label(3)
+           move cfg-sensor4-label   to sensor-label(4)
+         end-if
+         close tmp-control-file
+       end-if
+
+      *> Restore the iteration count and alarm states from the last
+      *> checkpoint, if one is present, so a Raspberry Pi power
+      *> cycle mid-run doesn't lose a fixed run's progress or leave
+      *> the alarm outputs out of step with reality.
+       open input checkpoint-file
+       if ws-ckpt-status is equal to "00"
+         read checkpoint-file
+           at end move "10" to ws-ckpt-status
+         end-read
+         if ws-ckpt-status is equal to "00"
+           move checkpoint-record to ws-ckpt-line
+           unstring ws-ckpt-line delimited by ","
+             into ckpt-iteration ckpt-alarm ckpt-composite
+                  ckpt-last-reading
+           end-unstring
+           move ckpt-iteration    to ws-iteration-count
+           move ckpt-alarm        to alarm-active
+           move ckpt-composite    to composite-active
+           move ckpt-last-reading to last-reading-text
+           display "tmp102: resuming from checkpoint, last reading "
+                   last-reading-text
+         end-if
+         close checkpoint-file
+       end-if
+
       *> An integer value (return code by calling pigpio functions
       *> (e.g. gpioVersion() and gpioInitialise() function) can be
       *> returned via the RETURNING clause.
@@ -52,17 +308,171 @@
 
        if result is greater than or equal to zero then
          display "pigpio initialisation succeeded."
-         call 'i2cOpen' using
-           by value SMBUS by value ADDR_TMP102 by value I2CFLAGS
-           returning hdlTMP102
-         end-call
 
-         perform 10 times
+      *> alarm-pin is driven high whenever a reading is out of
+      *> range; harmless to arm even when no control file (and
+      *> hence no realistic threshold) is present. Its initial
+      *> level is seeded from the restored checkpoint (if any) so a
+      *> power cycle that happened while the alarm was active
+      *> doesn't leave the physical pin dark until the next sample
+      *> comes in and update-alarm-pin recomputes it.
+         call 'gpioSetMode' using by value alarm-pin by value PI_OUTPUT
+         if alarm-is-active
+           call 'gpioWrite' using by value alarm-pin by value PI_ON
+           move "Y" to alarm-was-on
+         else
+           call 'gpioWrite' using by value alarm-pin by value PI_OFF
+           move "N" to alarm-was-on
+         end-if
+
+      *> composite-alarm-pin is only armed when the control file
+      *> named one; zero means the composite alarm stays disabled.
+      *> Its initial level, like alarm-pin's above, is seeded from
+      *> the restored composite-active so a power cycle that
+      *> happened while the composite alarm was active doesn't
+      *> leave the pin dark - and so check-composite-alarm's own
+      *> not-composite-is-active guard doesn't skip re-lighting it
+      *> next interval while still logging a spurious CLEAR later.
+         if composite-alarm-pin is not equal to zero
+           call 'gpioSetMode' using
+             by value composite-alarm-pin by value PI_OUTPUT
+           if composite-is-active
+             call 'gpioWrite' using
+               by value composite-alarm-pin by value PI_ON
+             move "Y" to composite-was-on
+           else
+             call 'gpioWrite' using
+               by value composite-alarm-pin by value PI_OFF
+             move "N" to composite-was-on
+           end-if
+         end-if
+
+      *> The primary sensor is always present at ADDR_TMP102; up to
+      *> three more are opened when the control file named their
+      *> addresses.
+         move ADDR_TMP102 to sensor-addr(1)
+         move "Y"          to sensor-active(1)
+         perform varying sensor-idx from 2 by 1 until sensor-idx > 4
+           if sensor-addr(sensor-idx) is not equal to zero
+             move "Y" to sensor-active(sensor-idx)
+           end-if
+         end-perform
+         perform varying sensor-idx from 1 by 1 until sensor-idx > 4
+           if sensor-is-active(sensor-idx)
+             call 'i2cOpen' using
+               by value SMBUS
+               by value sensor-addr(sensor-idx)
+               by value I2CFLAGS
+               returning sensor-hdl(sensor-idx)
+             end-call
+           end-if
+         end-perform
+
+      *> Open the temperature history log; EXTEND appends to an
+      *> existing file or creates a fresh one on the first run.
+         open extend temp-log-file
+         if ws-log-status is not equal to "00" and
+              ws-log-status is not equal to "05"
+           close temp-log-file
+           open output temp-log-file
+         end-if
+
+      *> Open the shared sensor-event log written in common by
+      *> blinkLED, readsw and tmp102.
+         open extend sensor-event-file
+         if ws-sevt-status is not equal to "00" and
+              ws-sevt-status is not equal to "05"
+           close sensor-event-file
+           open output sensor-event-file
+         end-if
+
+         perform until loop-is-done
+           add 1 to ws-iteration-count
+           perform varying sensor-idx from 1 by 1 until sensor-idx > 4
+             if sensor-is-active(sensor-idx)
+               perform sample-one-sensor
+             end-if
+           end-perform
+
+           perform update-alarm-pin
+
+           if composite-alarm-pin is not equal to zero
+             perform check-composite-alarm
+           end-if
+
+      *>   checkpoint the iteration count and alarm states so a
+      *>   power cycle before the next interval doesn't lose them.
+           move ws-iteration-count to ckpt-iteration
+           move alarm-active       to ckpt-alarm
+           move composite-active   to ckpt-composite
+           move last-reading-text  to ckpt-last-reading
+           string ckpt-iteration    delimited by size
+                  ","               delimited by size
+                  ckpt-alarm        delimited by size
+                  ","               delimited by size
+                  ckpt-composite    delimited by size
+                  ","               delimited by size
+                  ckpt-last-reading delimited by size
+                  into ws-ckpt-line
+           end-string
+           open output checkpoint-file
+           if ws-ckpt-status is not equal to "00"
+             display "tmp102: unable to open tmp102.ckpt, status "
+                     ws-ckpt-status
+                     ", a power cycle now would lose this progress."
+           else
+             move ws-ckpt-line to checkpoint-record
+             write checkpoint-record
+             close checkpoint-file
+           end-if
+
+      *>   avoid too frequent measurements
+           call "C$SLEEP" using SECS
+
+      *>   a fixed run stops after sample-count readings; a
+      *>   continuous run (mode "C") keeps sampling indefinitely.
+           if sample-is-fixed and ws-iteration-count >= sample-count
+             set loop-is-done to true
+           end-if
+         end-perform
+         close temp-log-file
+         close sensor-event-file
+
+      *>   a fixed run that reached its target count has nothing
+      *>   left to resume; drop the checkpoint so the next run
+      *>   starts a fresh count.
+         if sample-is-fixed
+           call 'CBL_DELETE_FILE' using ws-ckpt-filename
+                                  returning ws-ckpt-rc
+         end-if
+         perform varying sensor-idx from 1 by 1 until sensor-idx > 4
+           if sensor-is-active(sensor-idx)
+             call 'i2cClose' using by value sensor-hdl(sensor-idx)
+           end-if
+         end-perform
+         call 'gpioTerminate'
+
+       else
+
+      *> -1 (PI_INIT_FAILED) is returned if initialisation failed.
+      *> It is noted that the GPIO interface requires root
+      *> privilege for access. Remeber to 'sudo readsw'
+      *> for running this program.
+         display "pigpio initialisation failed."
+       end-if
+       display "with return code: " edited-result
+
+       goback.
+
+      *> Reads and logs one sample from the sensor named by
+      *> sensor-idx; performed once per active sensor per sampling
+      *> interval.
+       sample-one-sensor.
            call 'i2cReadWordData' using
-             by value hdlTMP102 by value REG_TEMP
+             by value sensor-hdl(sensor-idx) by value REG_TEMP
              returning raw-reading
            end-call
-      
+
       *>   Byte #1 of Temperature register (register #0) holds upper
       *>   8 bits of the temperature data (T11 to T4) and 
       *>   Byte #2 of Temperature register holds lower 4 bits 
@@ -96,23 +506,187 @@
            compute lo-byte = lo-byte * 16
            compute hi-byte = function integer-part(hi-byte / 16)
            compute edited-reading = (lo-byte + hi-byte) / 16
+           compute current-c      = (lo-byte + hi-byte) / 16
            display "temperature = " edited-reading " degree C"
 
-      *>   avoid too frequent measurements       
-           call "C$SLEEP" using SECS
-         end-perform
-         call 'i2cClose' using by value hdlTMP102
-         call 'gpioTerminate'
+      *>   also show/log the Fahrenheit-converted reading when the
+      *>   control file asked for it.
+           if show-fahrenheit
+             compute current-f      = current-c * 9 / 5 + 32
+             compute edited-fahrenheit = current-c * 9 / 5 + 32
+             display "temperature = " edited-fahrenheit " degree F"
+           end-if
 
-       else
+      *>   remember whether this sensor, on its own, is out of
+      *>   range. The physical alarm pin is only driven once per
+      *>   interval, by update-alarm-pin, after every active sensor
+      *>   has had a chance to update its own flag here - otherwise
+      *>   whichever sensor is read last in the interval would
+      *>   silently overrule an earlier sensor's alarm.
+           if current-c < low-threshold or current-c > high-threshold
+             move "Y" to sensor-alarm(sensor-idx)
+           else
+             move "N" to sensor-alarm(sensor-idx)
+           end-if
 
-      *> -1 (PI_INIT_FAILED) is returned if initialisation failed.
-      *> It is noted that the GPIO interface requires root
-      *> privilege for access. Remeber to 'sudo readsw'
-      *> for running this program.
-         display "pigpio initialisation failed."
-       end-if 
-       display "with return code: " edited-result
+      *>   remember this reading so a resumed run's checkpoint can
+      *>   carry the primary sensor's last value forward.
+           if sensor-idx is equal to 1
+             move edited-reading to last-reading-text
+           end-if
 
-       goback.
-       end program tmp102. 
+      *>   tag the reading with its rack label, when the control
+      *>   file named one for this slot, so the log identifies which
+      *>   physical rack it came from and not just its bus slot.
+      *>   A blank label falls back to a generic SENSOR=n tag.
+           move spaces to sensor-tag
+           if sensor-label(sensor-idx) is equal to spaces
+             string "SENSOR="      delimited by size
+                    sensor-idx      delimited by size
+                    into sensor-tag
+             end-string
+           else
+             move sensor-label(sensor-idx) to sensor-tag
+           end-if
+
+           move function current-date to ws-timestamp
+           if show-fahrenheit
+             string ws-timestamp        delimited by size
+                    " "                 delimited by size
+                    sensor-tag          delimited by size
+                    " TEMP-C="          delimited by size
+                    edited-reading      delimited by size
+                    " TEMP-F="          delimited by size
+                    edited-fahrenheit   delimited by size
+                    into ws-log-line
+             end-string
+           else
+             string ws-timestamp        delimited by size
+                    " "                 delimited by size
+                    sensor-tag          delimited by size
+                    " TEMP-C="          delimited by size
+                    edited-reading      delimited by size
+                    into ws-log-line
+             end-string
+           end-if
+           move ws-log-line to temp-log-record
+           write temp-log-record
+
+      *>   also record this sample on the shared sensor-event log.
+           move ws-timestamp   to SE-TIMESTAMP
+           move "TMP102"       to SE-SOURCE
+           move spaces         to SE-EVENT-TYPE
+           string "TEMP-" delimited by size
+                  sensor-idx   delimited by size
+                  into SE-EVENT-TYPE
+           end-string
+           move edited-reading to SE-VALUE
+           write sensor-event-record
+
+      *>   push this reading to the shop's central dashboard, if
+      *>   one has been named in the control file. Best-effort: a
+      *>   failed or unreachable curl is not treated as an error,
+      *>   since the reading is already safely on disk above.
+           if dashboard-url is not equal to spaces
+             string "curl -s -m 5 -X POST -d 'sensor="
+                                        delimited by size
+                    sensor-idx          delimited by size
+                    "&tempc="           delimited by size
+                    edited-reading      delimited by size
+                    "' "                delimited by size
+                    function trim(dashboard-url)
+                                        delimited by size
+                    " >/dev/null 2>&1"  delimited by size
+                    into ws-push-cmd
+             end-string
+             call 'SYSTEM' using ws-push-cmd
+           end-if
+           .
+
+      *> Combines every active sensor's own out-of-range flag into a
+      *> single physical alarm-pin state: the alarm is on if ANY
+      *> active sensor is out of range, and only clears once EVERY
+      *> active sensor is back in range. Performed once per sampling
+      *> interval, after every active sensor has updated its own
+      *> sensor-alarm flag in sample-one-sensor, so an earlier
+      *> sensor's alarm can never be silently overruled by a later
+      *> sensor's in-range reading in the same interval.
+       update-alarm-pin.
+           move "N" to alarm-active
+           perform varying sensor-idx from 1 by 1 until sensor-idx > 4
+             if sensor-is-active(sensor-idx)
+                and sensor-alarm-is-active(sensor-idx)
+               move "Y" to alarm-active
+             end-if
+           end-perform
+
+           if alarm-is-active
+             if not alarm-pin-is-on
+               call 'gpioWrite' using
+                 by value alarm-pin by value PI_ON
+               move "Y" to alarm-was-on
+             end-if
+           else
+             if alarm-pin-is-on
+               call 'gpioWrite' using
+                 by value alarm-pin by value PI_OFF
+               move "N" to alarm-was-on
+             end-if
+           end-if
+           .
+
+      *> Combines this program's own temperature alarm with
+      *> readsw's switch state, picked up from the small snapshot
+      *> file readsw maintains, into a single composite alarm.
+      *> Performed once per sampling interval, after every active
+      *> sensor has had a chance to update alarm-active.
+       check-composite-alarm.
+           move spaces to ws-switch-state
+           open input switch-state-file
+           if ws-swst-status is equal to "00"
+             read switch-state-file
+               at end move spaces to switch-state-record
+             end-read
+             move switch-state-record to ws-switch-state
+             close switch-state-file
+           end-if
+
+           if alarm-is-active and ws-switch-state = "LOW "
+             move "Y" to composite-active
+           else
+             move "N" to composite-active
+           end-if
+
+      *>   composite-alarm-pin is toggled off composite-was-on, not
+      *>   composite-active directly, the same way update-alarm-pin
+      *>   gates alarm-pin off alarm-was-on - so a checkpoint-restored
+      *>   composite-active that already matches the current condition
+      *>   doesn't suppress the ON write the physical pin still needs
+      *>   after being forced dark at startup.
+           if composite-is-active
+             if not composite-pin-is-on
+               call 'gpioWrite' using
+                 by value composite-alarm-pin by value PI_ON
+               move "Y" to composite-was-on
+               move function current-date to ws-timestamp
+               move ws-timestamp to SE-TIMESTAMP
+               move "TMP102"     to SE-SOURCE
+               move "COMPOSITE"  to SE-EVENT-TYPE
+               move "ALARM"      to SE-VALUE
+               write sensor-event-record
+             end-if
+           else
+             if composite-pin-is-on
+               call 'gpioWrite' using
+                 by value composite-alarm-pin by value PI_OFF
+               move "N" to composite-was-on
+               move function current-date to ws-timestamp
+               move ws-timestamp to SE-TIMESTAMP
+               move "TMP102"     to SE-SOURCE
+               move "COMPOSITE"  to SE-EVENT-TYPE
+               move "CLEAR"      to SE-VALUE
+               write sensor-event-record
+             end-if
+           end-if
+           .
+       end program tmp102.
